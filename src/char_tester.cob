@@ -4,18 +4,85 @@
        AUTHOR. Nils MÃ¼ller.
        DATE-WRITTEN. 2024-11-03.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CODE-FILE ASSIGN TO "codes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CODEFILE-STATUS.
+           SELECT CLASSIFICATION-REPORT ASSIGN TO "char-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CODE-FILE.
+       01 CODE-RECORD PIC X(80).
+
+       FD CLASSIFICATION-REPORT.
+       01 REPORT-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 InputChar PIC X.
-           88 Vowel VALUE "a", "e", "i", "o", "u".
+           88 Vowel VALUE "a", "e", "i", "o", "u",
+                          "A", "E", "I", "O", "U".
            88 Consonant VALUE "b", "c", "d", "f", "g", "h"
-                              "j" THRU "n", "p" THRU "t", "v" THRU "z".
+                              "j" THRU "n", "p" THRU "t", "v" THRU "z",
+                              "B", "C", "D", "F", "G", "H",
+                              "J" THRU "N", "P" THRU "T", "V" THRU "Z".
            88 Digit VALUE 0 THROUGH 9.
-           88 ValidCharacter VALUE "a" THROUGH "z", "0" THROUGH "9".
+           88 Punctuation VALUE ".", ",", ";", ":", "!", "?", "'",
+                                 '"', "-", "(", ")".
+           88 ValidCharacter VALUE "a" THROUGH "z", "A" THROUGH "Z",
+                                    "0" THROUGH "9",
+                                    ".", ",", ";", ":", "!", "?", "'",
+                                    '"', "-", "(", ")".
+
+       01 WS-RUN-MODE PIC X VALUE SPACE.
+         88 Interactive-Mode VALUE "I" "i".
+         88 Batch-Mode VALUE "B" "b".
+
+       01 WS-CHAR-IDX PIC 999.
+       01 WS-RECORD-NUM PIC 9(7) VALUE 0.
+       01 WS-CODEFILE-STATUS PIC XX.
+       01 CODE-EOF-SW PIC X VALUE "N".
+         88 End-Of-Code-File VALUE "Y".
+
+       01 WS-VOWEL-COUNT PIC 9(7) VALUE 0.
+       01 WS-CONSONANT-COUNT PIC 9(7) VALUE 0.
+       01 WS-DIGIT-COUNT PIC 9(7) VALUE 0.
+       01 WS-PUNCT-COUNT PIC 9(7) VALUE 0.
+       01 WS-INVALID-COUNT PIC 9(7) VALUE 0.
+
+       01 WS-REPORT-FORMAT-SW PIC X VALUE "D".
+         88 CSV-Format VALUE "C" "c".
+         88 Display-Format VALUE "D" "d".
+
+       01 WS-DIAG-SW PIC X VALUE "N".
+         88 Diagnostic-Mode VALUE "Y" "y".
+
+       01 HEX-DIGITS-VALUE PIC X(16) VALUE "0123456789ABCDEF".
+       01 HEX-DIGITS REDEFINES HEX-DIGITS-VALUE.
+         02 HEX-DIGIT PIC X OCCURS 16 TIMES.
+
+       01 WS-CHAR-CODE PIC 999.
+       01 WS-HEX-HIGH PIC 99.
+       01 WS-HEX-LOW PIC 99.
+       01 WS-HEX-CODE PIC X(2).
 
        PROCEDURE DIVISION.
        Main.
-           DISPLAY "Enter lower case letter or digit."
+           DISPLAY "Run mode - (I)nteractive or (B)atch: "
+           ACCEPT WS-RUN-MODE
+           EVALUATE TRUE
+             WHEN Batch-Mode
+               PERFORM Batch-Processing
+             WHEN OTHER
+               PERFORM Interactive-Processing
+           END-EVALUATE
+           GOBACK.
+
+       Interactive-Processing.
+           DISPLAY "Enter a letter, digit, or punctuation mark."
            ACCEPT InputChar
            PERFORM UNTIL NOT ValidCharacter
              EVALUATE TRUE
@@ -23,7 +90,217 @@
                WHEN Consonant DISPLAY
                  "The letter " InputChar " is a consonant."
                WHEN Digit DISPLAY InputChar " is a digit."
+               WHEN Punctuation DISPLAY
+                 InputChar " is punctuation."
              END-EVALUATE
              ACCEPT InputChar
-           END-PERFORM
-           STOP RUN.
+           END-PERFORM.
+
+       Batch-Processing.
+           DISPLAY "Report format - (D)isplay-style or (C)SV: "
+           ACCEPT WS-REPORT-FORMAT-SW
+           DISPLAY "Diagnostic mode - show character codes (Y/N): "
+           ACCEPT WS-DIAG-SW
+           MOVE 0 TO WS-RECORD-NUM
+           MOVE 0 TO WS-VOWEL-COUNT
+           MOVE 0 TO WS-CONSONANT-COUNT
+           MOVE 0 TO WS-DIGIT-COUNT
+           MOVE 0 TO WS-PUNCT-COUNT
+           MOVE 0 TO WS-INVALID-COUNT
+           OPEN INPUT CODE-FILE
+           IF WS-CODEFILE-STATUS = "35"
+             DISPLAY "Code file not found - classification report "
+               "not produced."
+             MOVE 16 TO RETURN-CODE
+           ELSE
+             OPEN OUTPUT CLASSIFICATION-REPORT
+             MOVE "N" TO CODE-EOF-SW
+             READ CODE-FILE
+               AT END MOVE "Y" TO CODE-EOF-SW
+             END-READ
+             PERFORM UNTIL End-Of-Code-File
+               ADD 1 TO WS-RECORD-NUM
+               PERFORM Classify-Record
+               READ CODE-FILE
+                 AT END MOVE "Y" TO CODE-EOF-SW
+               END-READ
+             END-PERFORM
+             CLOSE CODE-FILE
+             PERFORM Write-Summary
+             CLOSE CLASSIFICATION-REPORT
+           END-IF.
+
+       Classify-Record.
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-CHAR-IDX > 80
+             MOVE CODE-RECORD(WS-CHAR-IDX:1) TO InputChar
+             EVALUATE TRUE
+               WHEN Vowel ADD 1 TO WS-VOWEL-COUNT
+               WHEN Consonant ADD 1 TO WS-CONSONANT-COUNT
+               WHEN Digit ADD 1 TO WS-DIGIT-COUNT
+               WHEN Punctuation ADD 1 TO WS-PUNCT-COUNT
+               WHEN InputChar = SPACE
+                 CONTINUE
+               WHEN OTHER
+                 ADD 1 TO WS-INVALID-COUNT
+                 IF Diagnostic-Mode
+                   PERFORM Compute-Char-Code
+                 END-IF
+                 IF CSV-Format
+                   PERFORM Write-Invalid-Line-CSV
+                 ELSE
+                   PERFORM Write-Invalid-Line
+                 END-IF
+             END-EVALUATE
+           END-PERFORM.
+
+       Compute-Char-Code.
+           MOVE FUNCTION ORD(InputChar) TO WS-CHAR-CODE
+           SUBTRACT 1 FROM WS-CHAR-CODE
+           DIVIDE WS-CHAR-CODE BY 16 GIVING WS-HEX-HIGH
+             REMAINDER WS-HEX-LOW
+           MOVE HEX-DIGIT(WS-HEX-HIGH + 1) TO WS-HEX-CODE(1:1)
+           MOVE HEX-DIGIT(WS-HEX-LOW + 1) TO WS-HEX-CODE(2:1).
+
+       Write-Invalid-Line.
+           MOVE SPACES TO REPORT-LINE
+           IF Diagnostic-Mode
+             STRING "Invalid character [" DELIMITED BY SIZE
+               InputChar DELIMITED BY SIZE
+               "] (code=" DELIMITED BY SIZE
+               WS-CHAR-CODE DELIMITED BY SIZE
+               ", hex=" DELIMITED BY SIZE
+               WS-HEX-CODE DELIMITED BY SIZE
+               ") in record " DELIMITED BY SIZE
+               WS-RECORD-NUM DELIMITED BY SIZE
+               " at position " DELIMITED BY SIZE
+               WS-CHAR-IDX DELIMITED BY SIZE
+               INTO REPORT-LINE
+             END-STRING
+           ELSE
+             STRING "Invalid character [" DELIMITED BY SIZE
+               InputChar DELIMITED BY SIZE
+               "] in record " DELIMITED BY SIZE
+               WS-RECORD-NUM DELIMITED BY SIZE
+               " at position " DELIMITED BY SIZE
+               WS-CHAR-IDX DELIMITED BY SIZE
+               INTO REPORT-LINE
+             END-STRING
+           END-IF
+           WRITE REPORT-LINE.
+
+       Write-Invalid-Line-CSV.
+           MOVE SPACES TO REPORT-LINE
+           IF Diagnostic-Mode
+             STRING "INVALID," DELIMITED BY SIZE
+               WS-RECORD-NUM DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CHAR-IDX DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               InputChar DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CHAR-CODE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-HEX-CODE DELIMITED BY SIZE
+               INTO REPORT-LINE
+             END-STRING
+           ELSE
+             STRING "INVALID," DELIMITED BY SIZE
+               WS-RECORD-NUM DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CHAR-IDX DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               InputChar DELIMITED BY SIZE
+               INTO REPORT-LINE
+             END-STRING
+           END-IF
+           WRITE REPORT-LINE.
+
+       Write-Summary.
+           IF CSV-Format
+             PERFORM Write-Summary-CSV
+           ELSE
+             PERFORM Write-Summary-Text
+           END-IF.
+
+       Write-Summary-Text.
+           MOVE SPACES TO REPORT-LINE
+           MOVE "CHARACTER CLASSIFICATION SUMMARY" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "Records scanned : " DELIMITED BY SIZE
+             WS-RECORD-NUM DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "Vowels          : " DELIMITED BY SIZE
+             WS-VOWEL-COUNT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "Consonants      : " DELIMITED BY SIZE
+             WS-CONSONANT-COUNT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "Digits          : " DELIMITED BY SIZE
+             WS-DIGIT-COUNT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "Punctuation     : " DELIMITED BY SIZE
+             WS-PUNCT-COUNT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "Invalid chars   : " DELIMITED BY SIZE
+             WS-INVALID-COUNT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
+
+       Write-Summary-CSV.
+           MOVE SPACES TO REPORT-LINE
+           MOVE "METRIC,COUNT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "RECORDS_SCANNED," DELIMITED BY SIZE
+             WS-RECORD-NUM DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "VOWELS," DELIMITED BY SIZE
+             WS-VOWEL-COUNT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "CONSONANTS," DELIMITED BY SIZE
+             WS-CONSONANT-COUNT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "DIGITS," DELIMITED BY SIZE
+             WS-DIGIT-COUNT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "PUNCTUATION," DELIMITED BY SIZE
+             WS-PUNCT-COUNT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "INVALID_CHARS," DELIMITED BY SIZE
+             WS-INVALID-COUNT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
