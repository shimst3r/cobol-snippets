@@ -4,14 +4,100 @@
        AUTHOR. Nils MÃ¼ller.
        DATE-WRITTEN. 2024-11-03.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-FILE ASSIGN TO "customer-names.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NAMEFILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD NAME-FILE.
+       01 NAME-RECORD.
+           COPY "customer_record".
+
        WORKING-STORAGE SECTION.
        01 IterCount PIC 9 VALUE 5.
-       
+
+       01 GREETING-TABLE-VALUES.
+         02 FILLER PIC X(22) VALUE "ENHello, ".
+         02 FILLER PIC X(22) VALUE "DEHallo, ".
+         02 FILLER PIC X(22) VALUE "FRBonjour, ".
+         02 FILLER PIC X(22) VALUE "ESHola, ".
+         02 FILLER PIC X(22) VALUE "ITCiao, ".
+       01 GREETING-TABLE REDEFINES GREETING-TABLE-VALUES.
+         02 GREETING-ENTRY OCCURS 5 TIMES.
+           03 GreetingLanguage PIC XX.
+           03 GreetingText PIC X(20).
+
+       01 WS-GREETING-IDX PIC 9.
+       01 WS-GREETING-TEXT PIC X(20).
+       01 WS-GREETING-FOUND-SW PIC X VALUE "N".
+         88 Greeting-Found VALUE "Y".
+
+       01 WS-RUN-MODE PIC X VALUE SPACE.
+         88 Hello-Loop-Mode VALUE "H" "h".
+         88 Batch-Mode VALUE "B" "b".
+
+       01 NAME-EOF-SW PIC X VALUE "N".
+         88 End-Of-Name-File VALUE "Y".
+
+       01 WS-NAMEFILE-STATUS PIC XX.
+
        PROCEDURE DIVISION.
        Main.
+           DISPLAY
+             "Run mode - (H)ello loop or (B)atch greetings: "
+           ACCEPT WS-RUN-MODE
+           EVALUATE TRUE
+             WHEN Batch-Mode
+               PERFORM Batch-Processing
+             WHEN OTHER
+               PERFORM Hello-Loop-Processing
+           END-EVALUATE
+           GOBACK.
+
+       Hello-Loop-Processing.
+           DISPLAY "Enter number of greetings to print: "
+           ACCEPT IterCount
            PERFORM HelloWorld IterCount TIMES.
-           STOP RUN.
-      
+
        HelloWorld.
            DISPLAY "Hello, World!".
+
+       Batch-Processing.
+           OPEN INPUT NAME-FILE
+           IF WS-NAMEFILE-STATUS = "35"
+             DISPLAY "Customer name file not found - no greetings "
+               "produced."
+             MOVE 16 TO RETURN-CODE
+           ELSE
+             MOVE "N" TO NAME-EOF-SW
+             READ NAME-FILE
+               AT END MOVE "Y" TO NAME-EOF-SW
+             END-READ
+             PERFORM UNTIL End-Of-Name-File
+               PERFORM Greet-Customer
+               READ NAME-FILE
+                 AT END MOVE "Y" TO NAME-EOF-SW
+               END-READ
+             END-PERFORM
+             CLOSE NAME-FILE
+           END-IF.
+
+       Greet-Customer.
+           PERFORM Lookup-Greeting
+           DISPLAY FUNCTION TRIM(WS-GREETING-TEXT) " "
+             FUNCTION TRIM(CustomerName) "!".
+
+       Lookup-Greeting.
+           MOVE "N" TO WS-GREETING-FOUND-SW
+           MOVE "Hello," TO WS-GREETING-TEXT
+           PERFORM VARYING WS-GREETING-IDX FROM 1 BY 1
+               UNTIL WS-GREETING-IDX > 5 OR Greeting-Found
+             IF GreetingLanguage(WS-GREETING-IDX) = CustomerLanguage
+               MOVE GreetingText(WS-GREETING-IDX) TO WS-GREETING-TEXT
+               MOVE "Y" TO WS-GREETING-FOUND-SW
+             END-IF
+           END-PERFORM.
