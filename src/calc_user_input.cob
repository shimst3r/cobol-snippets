@@ -3,8 +3,38 @@
       *Receive User Input, add it, and display it.
        AUTHOR. Nils MÃ¼ller.
        DATE-WRITTEN. 2024-11-03.
-      
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMOUNTS-FILE ASSIGN TO "amounts.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AMOUNTS-STATUS.
+           SELECT LEDGER-FILE ASSIGN TO "calc-ledger.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "calc-checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD AMOUNTS-FILE.
+       01 AMOUNT-RECORD PIC 9(7).
+
+       FD LEDGER-FILE.
+       01 LEDGER-RECORD.
+         02 LedgerEntryType PIC X.
+         02 LedgerSummand1 PIC 9.
+         02 LedgerSummand2 PIC 9.
+         02 LedgerSumResult PIC 9(10).
+         02 LedgerTimestamp PIC 9(14).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+         02 CkptRecordNum PIC 9(7).
+         02 CkptRunningTotal PIC 9(10).
+
        WORKING-STORAGE SECTION.
       *COBOL uses "declaration by example".
       *PIC means Picture and gives an example of the data to store.
@@ -13,16 +43,199 @@
       *Numeric values must be initialised or the program might crash.
        01 Summand1 PIC 9 VALUE ZEROES.
        01 Summand2 PIC 9 VALUE ZEROES.
-       01 SumResult PIC 99 VALUE 0.
+       01 SumResult PIC 9(10) VALUE 0.
       *COBOL introduced constants in ISO 2002, which is still new.
-       01 InputPrompt PIC X(39) VALUE 
+       01 InputPrompt PIC X(39) VALUE
           "Please enter two single digit numbers: " .
-       
+
+       01 WS-RUN-MODE PIC X VALUE SPACE.
+         88 Interactive-Mode VALUE "I" "i".
+         88 Batch-Mode VALUE "B" "b".
+         88 Reconcile-Mode VALUE "R" "r".
+
+       01 WS-AMOUNTS-STATUS PIC XX.
+       01 AMOUNTS-EOF-SW PIC X VALUE "N".
+         88 End-Of-Amounts-File VALUE "Y".
+       01 WS-BATCH-TOTAL PIC 9(10) VALUE 0.
+       01 WS-RECORD-NUM PIC 9(7) VALUE 0.
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-CKPT-INTERVAL PIC 9(3) VALUE 100.
+       01 WS-LAST-CKPT-RECNUM PIC 9(7) VALUE 0.
+
+       01 WS-VALID-SW PIC X VALUE "N".
+         88 Input-Is-Valid VALUE "Y".
+       01 WS-SUMMAND-IN PIC X.
+
+       01 WS-TIMESTAMP.
+         02 WS-TS-DATE PIC 9(8).
+         02 WS-TS-TIME PIC 9(6).
+       01 WS-TIMESTAMP-NUM REDEFINES WS-TIMESTAMP PIC 9(14).
+       01 WS-LEDGER-STATUS PIC XX.
+       01 WS-LEDGER-TYPE PIC X.
+
+       01 LEDGER-EOF-SW PIC X VALUE "N".
+         88 End-Of-Ledger-File VALUE "Y".
+       01 WS-RECON-TOTAL PIC 9(10) VALUE 0.
+       01 WS-CONTROL-TOTAL PIC 9(10) VALUE 0.
+
        PROCEDURE DIVISION.
        Main.
+           DISPLAY
+             "Run mode - (I)nteractive, (B)atch, or (R)econcile: "
+           ACCEPT WS-RUN-MODE
+           EVALUATE TRUE
+             WHEN Batch-Mode
+               PERFORM Batch-Processing
+             WHEN Reconcile-Mode
+               PERFORM Reconcile-Ledger
+             WHEN OTHER
+               PERFORM Interactive-Processing
+           END-EVALUATE
+           GOBACK.
+
+       Interactive-Processing.
            DISPLAY InputPrompt
-           ACCEPT Summand1
-           ACCEPT Summand2
+           PERFORM Get-Valid-Summand1
+           PERFORM Get-Valid-Summand2
            COMPUTE SumResult = Summand1 + Summand2
            DISPLAY "Result is ", SumResult
-           STOP RUN.
+           MOVE "I" TO WS-LEDGER-TYPE
+           PERFORM Write-Ledger-Record.
+
+       Get-Valid-Summand1.
+           MOVE "N" TO WS-VALID-SW
+           PERFORM UNTIL Input-Is-Valid
+             ACCEPT WS-SUMMAND-IN
+             IF WS-SUMMAND-IN IS NUMERIC
+               MOVE WS-SUMMAND-IN TO Summand1
+               MOVE "Y" TO WS-VALID-SW
+             ELSE
+               DISPLAY "Invalid entry - enter a single digit number."
+             END-IF
+           END-PERFORM.
+
+       Get-Valid-Summand2.
+           MOVE "N" TO WS-VALID-SW
+           PERFORM UNTIL Input-Is-Valid
+             ACCEPT WS-SUMMAND-IN
+             IF WS-SUMMAND-IN IS NUMERIC
+               MOVE WS-SUMMAND-IN TO Summand2
+               MOVE "Y" TO WS-VALID-SW
+             ELSE
+               DISPLAY "Invalid entry - enter a single digit number."
+             END-IF
+           END-PERFORM.
+
+       Batch-Processing.
+           MOVE 0 TO WS-BATCH-TOTAL
+           MOVE 0 TO WS-RECORD-NUM
+           PERFORM Check-For-Checkpoint
+           MOVE "N" TO AMOUNTS-EOF-SW
+           OPEN INPUT AMOUNTS-FILE
+           IF WS-AMOUNTS-STATUS = "35"
+             DISPLAY "Amounts file not found - batch total not "
+               "computed."
+             MOVE 16 TO RETURN-CODE
+           ELSE
+             READ AMOUNTS-FILE
+               AT END MOVE "Y" TO AMOUNTS-EOF-SW
+             END-READ
+             PERFORM UNTIL End-Of-Amounts-File
+               ADD 1 TO WS-RECORD-NUM
+               IF WS-RECORD-NUM > WS-LAST-CKPT-RECNUM
+                 ADD AMOUNT-RECORD TO WS-BATCH-TOTAL
+                 IF FUNCTION MOD(WS-RECORD-NUM, WS-CKPT-INTERVAL) = 0
+                   PERFORM Write-Checkpoint
+                 END-IF
+               END-IF
+               READ AMOUNTS-FILE
+                 AT END MOVE "Y" TO AMOUNTS-EOF-SW
+               END-READ
+             END-PERFORM
+             CLOSE AMOUNTS-FILE
+             MOVE WS-BATCH-TOTAL TO SumResult
+             DISPLAY "Batch Total = ", WS-BATCH-TOTAL
+             MOVE 0 TO Summand1
+             MOVE 0 TO Summand2
+             MOVE "B" TO WS-LEDGER-TYPE
+             PERFORM Write-Ledger-Record
+             PERFORM Reset-Checkpoint
+           END-IF.
+
+       Check-For-Checkpoint.
+           MOVE 0 TO WS-LAST-CKPT-RECNUM
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "35"
+             CONTINUE
+           ELSE
+             READ CHECKPOINT-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE CkptRecordNum TO WS-LAST-CKPT-RECNUM
+                 MOVE CkptRunningTotal TO WS-BATCH-TOTAL
+             END-READ
+             CLOSE CHECKPOINT-FILE
+             IF WS-LAST-CKPT-RECNUM > 0
+               DISPLAY "Resuming batch from checkpoint at record ",
+                 WS-LAST-CKPT-RECNUM
+             END-IF
+           END-IF.
+
+       Write-Checkpoint.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORD-NUM TO CkptRecordNum
+           MOVE WS-BATCH-TOTAL TO CkptRunningTotal
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       Reset-Checkpoint.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 0 TO CkptRecordNum
+           MOVE 0 TO CkptRunningTotal
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       Write-Ledger-Record.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TS-TIME FROM TIME
+           OPEN EXTEND LEDGER-FILE
+           IF WS-LEDGER-STATUS = "35"
+             OPEN OUTPUT LEDGER-FILE
+           END-IF
+           MOVE WS-LEDGER-TYPE TO LedgerEntryType
+           MOVE Summand1 TO LedgerSummand1
+           MOVE Summand2 TO LedgerSummand2
+           MOVE SumResult TO LedgerSumResult
+           MOVE WS-TIMESTAMP-NUM TO LedgerTimestamp
+           WRITE LEDGER-RECORD
+           CLOSE LEDGER-FILE.
+
+       Reconcile-Ledger.
+           DISPLAY "Enter independently-calculated control total: "
+           ACCEPT WS-CONTROL-TOTAL
+           MOVE 0 TO WS-RECON-TOTAL
+           OPEN INPUT LEDGER-FILE
+           IF WS-LEDGER-STATUS = "35"
+             DISPLAY "Ledger file not found - reconciliation not "
+               "performed."
+             MOVE 16 TO RETURN-CODE
+           ELSE
+             MOVE "N" TO LEDGER-EOF-SW
+             READ LEDGER-FILE
+               AT END MOVE "Y" TO LEDGER-EOF-SW
+             END-READ
+             PERFORM UNTIL End-Of-Ledger-File
+               ADD LedgerSumResult TO WS-RECON-TOTAL
+               READ LEDGER-FILE
+                 AT END MOVE "Y" TO LEDGER-EOF-SW
+               END-READ
+             END-PERFORM
+             CLOSE LEDGER-FILE
+             DISPLAY "Ledger Total = ", WS-RECON-TOTAL
+             IF WS-RECON-TOTAL = WS-CONTROL-TOTAL
+               DISPLAY "Reconciliation OK - totals match."
+             ELSE
+               DISPLAY "RECONCILIATION MISMATCH - check ledger entries."
+             END-IF
+           END-IF.
