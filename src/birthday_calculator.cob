@@ -3,8 +3,45 @@
       *Calculate the year, month, and day of a date.
        AUTHOR. Nils MÃ¼ller.
        DATE-WRITTEN. 2024-11-03.
-      
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "employee-master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPMASTER-STATUS.
+           SELECT BIRTHDAY-REPORT ASSIGN TO "birthday-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO "birthdaysrt.tmp".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-MASTER.
+       01 EMPLOYEE-RECORD.
+         02 EmployeeID PIC 9(5).
+           COPY "customer_record"
+             REPLACING ==CustomerName== BY ==EmployeeName==,
+               ==CustomerBirthDate== BY ==EmpBirthDate==,
+               ==CustomerCenturyOfBirth== BY ==EmpCenturyOfBirth==,
+               ==CustomerYearOfBirth== BY ==EmpYearOfBirth==,
+               ==CustomerMonthOfBirth== BY ==EmpMonthOfBirth==,
+               ==CustomerDayOfBirth== BY ==EmpDayOfBirth==,
+               ==CustomerLanguage== BY ==EmployeeLanguage==.
+
+       FD BIRTHDAY-REPORT.
+       01 REPORT-LINE PIC X(80).
+
+       SD SORT-WORK.
+       01 SORT-RECORD.
+         02 SortDaysToNext PIC 9(3).
+         02 SortEmployeeID PIC 9(5).
+         02 SortEmployeeName PIC X(20).
+         02 SortAge PIC 9(3).
+         02 SortMonthOfBirth PIC 99.
+         02 SortDayOfBirth PIC 99.
+         02 SortCenturyOfBirth PIC 99.
+         02 SortYearOfBirth PIC 99.
+
        WORKING-STORAGE SECTION.
        01 BirthDate.
          02 Year.
@@ -13,15 +50,264 @@
          02 MonthOfBirth PIC 99.
          02 DayOfBirth PIC 99.
 
+       01 WS-RUN-MODE PIC X VALUE SPACE.
+         88 Interactive-Mode VALUE "I" "i".
+         88 Batch-Mode VALUE "B" "b".
+
+       01 WS-CURRENT-DATE PIC 9(8).
+       01 WS-CURRENT-DATE-X REDEFINES WS-CURRENT-DATE.
+         02 WS-CUR-CENTURY PIC 99.
+         02 WS-CUR-YY PIC 99.
+         02 WS-CUR-MM PIC 99.
+         02 WS-CUR-DD PIC 99.
+
+       01 WS-AGE PIC 9(3).
+       01 WS-DAYS-TO-BIRTHDAY PIC 9(3).
+       01 WS-NEXT-BDATE PIC 9(8).
+       01 WS-NEXT-BDATE-YEAR PIC 9(4).
+       01 WS-BIRTH-INT-DATE PIC 9(8).
+       01 WS-CURRENT-INT-DATE PIC 9(8).
+       01 WS-DATE-DIFF PIC S9(8).
+
+       01 MONTH-DAYS-TABLE VALUE "312831303130313130313031".
+         02 MONTH-DAYS-ENTRY PIC 99 OCCURS 12 TIMES.
+
+       01 WS-DATE-FORMAT PIC X VALUE "Y".
+         88 Format-YYYYMMDD VALUE "Y" "y".
+         88 Format-MMDDYYYY VALUE "M" "m".
+
+       01 WS-INPUT-DATE PIC 9(8).
+       01 WS-INPUT-DATE-YMD REDEFINES WS-INPUT-DATE.
+         02 WS-IN-CENTURY PIC 99.
+         02 WS-IN-YEAR PIC 99.
+         02 WS-IN-MONTH PIC 99.
+         02 WS-IN-DAY PIC 99.
+       01 WS-INPUT-DATE-MDY REDEFINES WS-INPUT-DATE.
+         02 WS-IN2-MONTH PIC 99.
+         02 WS-IN2-DAY PIC 99.
+         02 WS-IN2-CENTURY PIC 99.
+         02 WS-IN2-YEAR PIC 99.
+
+       01 WS-VALID-DATE-SW PIC X VALUE "N".
+         88 Valid-Date-Entered VALUE "Y".
+       01 WS-MAX-DAY PIC 99.
+       01 WS-FULL-BIRTH-YEAR PIC 9(4).
+       01 WS-IS-LEAP-SW PIC X VALUE "N".
+         88 Is-Leap-Year VALUE "Y".
+
+       01 WS-JULIAN-DAY PIC 999.
+       01 WS-JULIAN-IDX PIC 99.
+
+       01 EMP-EOF-SWITCH PIC X VALUE "N".
+         88 End-Of-Employee-File VALUE "Y".
+       01 WS-EMPMASTER-STATUS PIC XX.
+
+       01 SORT-EOF-SWITCH PIC X VALUE "N".
+         88 End-Of-Sort-File VALUE "Y".
+
        PROCEDURE DIVISION.
        Main.
-           MOVE 19700101 TO BirthDate
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           DISPLAY "Run mode - (I)nteractive or (B)atch: "
+           ACCEPT WS-RUN-MODE
+           EVALUATE TRUE
+             WHEN Batch-Mode
+               PERFORM Batch-Processing
+             WHEN OTHER
+               PERFORM Interactive-Processing
+           END-EVALUATE
+           GOBACK.
+
+       Interactive-Processing.
+           PERFORM Get-Validated-Birthdate
            DISPLAY "Century of birth is = ", CenturyOfBirth
            DISPLAY "Year of birth is = ", YearOfBirth
            DISPLAY "Month is = ", MonthOfBirth
            DISPLAY "Day is = ", DayOfBirth
            DISPLAY Year "/" MonthOfBirth "/" DayOfBirth
+           PERFORM Compute-Age-And-Days-To-Birthday
+           PERFORM Compute-Julian-Day
+           IF Is-Leap-Year
+             DISPLAY "Year of birth is a leap year."
+           ELSE
+             DISPLAY "Year of birth is not a leap year."
+           END-IF
+           DISPLAY "Julian Day of Birth = ", WS-JULIAN-DAY
            MOVE ZEROS TO YearOfBirth
-           DISPLAY "Birthdate = ", BirthDate.
+           DISPLAY "Birthdate = ", BirthDate
+           DISPLAY "Current Age = ", WS-AGE
+           DISPLAY "Days To Next Birthday = ", WS-DAYS-TO-BIRTHDAY.
+
+       Get-Validated-Birthdate.
+           DISPLAY "Enter date format - (Y)YYYMMDD or (M)MDDYYYY: "
+           ACCEPT WS-DATE-FORMAT
+           MOVE "N" TO WS-VALID-DATE-SW
+           PERFORM UNTIL Valid-Date-Entered
+             IF Format-MMDDYYYY
+               DISPLAY "Enter birth date (MMDDYYYY): "
+             ELSE
+               DISPLAY "Enter birth date (YYYYMMDD): "
+             END-IF
+             ACCEPT WS-INPUT-DATE
+             IF Format-MMDDYYYY
+               MOVE WS-IN2-CENTURY TO CenturyOfBirth
+               MOVE WS-IN2-YEAR TO YearOfBirth
+               MOVE WS-IN2-MONTH TO MonthOfBirth
+               MOVE WS-IN2-DAY TO DayOfBirth
+             ELSE
+               MOVE WS-INPUT-DATE TO BirthDate
+             END-IF
+             PERFORM Validate-Birthdate
+           END-PERFORM.
+
+       Validate-Birthdate.
+           MOVE "N" TO WS-VALID-DATE-SW
+           IF MonthOfBirth < 1 OR MonthOfBirth > 12
+             DISPLAY "Invalid month - must be 01 through 12."
+           ELSE
+             PERFORM Check-Leap-Year
+             MOVE MONTH-DAYS-ENTRY(MonthOfBirth) TO WS-MAX-DAY
+             IF MonthOfBirth = 02 AND Is-Leap-Year
+               ADD 1 TO WS-MAX-DAY
+             END-IF
+             IF DayOfBirth < 1 OR DayOfBirth > WS-MAX-DAY
+               DISPLAY "Invalid day for that month/year."
+             ELSE
+               MOVE "Y" TO WS-VALID-DATE-SW
+             END-IF
+           END-IF.
+
+       Check-Leap-Year.
+           COMPUTE WS-FULL-BIRTH-YEAR =
+               CenturyOfBirth * 100 + YearOfBirth
+           IF FUNCTION MOD(WS-FULL-BIRTH-YEAR, 400) = 0
+             MOVE "Y" TO WS-IS-LEAP-SW
+           ELSE
+             IF FUNCTION MOD(WS-FULL-BIRTH-YEAR, 4) = 0
+                AND FUNCTION MOD(WS-FULL-BIRTH-YEAR, 100) NOT = 0
+               MOVE "Y" TO WS-IS-LEAP-SW
+             ELSE
+               MOVE "N" TO WS-IS-LEAP-SW
+             END-IF
+           END-IF.
+
+       Compute-Julian-Day.
+           PERFORM Check-Leap-Year
+           MOVE DayOfBirth TO WS-JULIAN-DAY
+           PERFORM VARYING WS-JULIAN-IDX FROM 1 BY 1
+               UNTIL WS-JULIAN-IDX >= MonthOfBirth
+             ADD MONTH-DAYS-ENTRY(WS-JULIAN-IDX) TO WS-JULIAN-DAY
+           END-PERFORM
+           IF MonthOfBirth > 2 AND Is-Leap-Year
+             ADD 1 TO WS-JULIAN-DAY
+           END-IF.
+
+       Batch-Processing.
+           OPEN INPUT EMPLOYEE-MASTER
+           IF WS-EMPMASTER-STATUS = "35"
+             DISPLAY "Employee master file not found - no report "
+               "produced."
+             MOVE 16 TO RETURN-CODE
+           ELSE
+             CLOSE EMPLOYEE-MASTER
+             MOVE "N" TO SORT-EOF-SWITCH
+             SORT SORT-WORK ASCENDING KEY SortDaysToNext
+                 INPUT PROCEDURE IS Build-Sort-Records
+                 OUTPUT PROCEDURE IS Write-Birthday-Report
+           END-IF.
+
+       Build-Sort-Records.
+           MOVE "N" TO EMP-EOF-SWITCH
+           OPEN INPUT EMPLOYEE-MASTER
+           READ EMPLOYEE-MASTER
+             AT END MOVE "Y" TO EMP-EOF-SWITCH
+           END-READ
+           PERFORM UNTIL End-Of-Employee-File
+             MOVE EmpCenturyOfBirth TO CenturyOfBirth
+             MOVE EmpYearOfBirth TO YearOfBirth
+             MOVE EmpMonthOfBirth TO MonthOfBirth
+             MOVE EmpDayOfBirth TO DayOfBirth
+             PERFORM Compute-Age-And-Days-To-Birthday
+             MOVE WS-DAYS-TO-BIRTHDAY TO SortDaysToNext
+             MOVE EmployeeID TO SortEmployeeID
+             MOVE EmployeeName TO SortEmployeeName
+             MOVE WS-AGE TO SortAge
+             MOVE MonthOfBirth TO SortMonthOfBirth
+             MOVE DayOfBirth TO SortDayOfBirth
+             MOVE CenturyOfBirth TO SortCenturyOfBirth
+             MOVE YearOfBirth TO SortYearOfBirth
+             RELEASE SORT-RECORD
+             READ EMPLOYEE-MASTER
+               AT END MOVE "Y" TO EMP-EOF-SWITCH
+             END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-MASTER.
+
+       Write-Birthday-Report.
+           OPEN OUTPUT BIRTHDAY-REPORT
+           MOVE "EMPLOYEE BIRTHDAY REPORT - SORTED BY UPCOMING BIRTHDAY"
+             TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "ID    NAME                 AGE BIRTHDATE  DAYS-TO-GO"
+             TO REPORT-LINE
+           WRITE REPORT-LINE
+           RETURN SORT-WORK
+             AT END MOVE "Y" TO SORT-EOF-SWITCH
+           END-RETURN
+           PERFORM UNTIL End-Of-Sort-File
+             MOVE SPACES TO REPORT-LINE
+             STRING SortEmployeeID DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               SortEmployeeName DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               SortAge DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               SortMonthOfBirth DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               SortDayOfBirth DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               SortCenturyOfBirth DELIMITED BY SIZE
+               SortYearOfBirth DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               SortDaysToNext DELIMITED BY SIZE
+               INTO REPORT-LINE
+             END-STRING
+             WRITE REPORT-LINE
+             RETURN SORT-WORK
+               AT END MOVE "Y" TO SORT-EOF-SWITCH
+             END-RETURN
+           END-PERFORM
+           CLOSE BIRTHDAY-REPORT.
+
+       Compute-Age-And-Days-To-Birthday.
+           COMPUTE WS-AGE =
+               (WS-CUR-CENTURY * 100 + WS-CUR-YY) -
+               (CenturyOfBirth * 100 + YearOfBirth)
+           IF (WS-CUR-MM < MonthOfBirth
+              OR (WS-CUR-MM = MonthOfBirth AND WS-CUR-DD < DayOfBirth))
+              AND WS-AGE > 0
+             SUBTRACT 1 FROM WS-AGE
+           END-IF
+
+           COMPUTE WS-NEXT-BDATE-YEAR = WS-CUR-CENTURY * 100 + WS-CUR-YY
+           IF MonthOfBirth < WS-CUR-MM
+              OR (MonthOfBirth = WS-CUR-MM AND DayOfBirth < WS-CUR-DD)
+             ADD 1 TO WS-NEXT-BDATE-YEAR
+           END-IF
+           COMPUTE WS-NEXT-BDATE =
+               WS-NEXT-BDATE-YEAR * 10000 + MonthOfBirth * 100
+                 + DayOfBirth
+           IF MonthOfBirth = 02 AND DayOfBirth = 29
+              AND NOT (FUNCTION MOD(WS-NEXT-BDATE-YEAR, 400) = 0
+                  OR (FUNCTION MOD(WS-NEXT-BDATE-YEAR, 4) = 0 AND
+                      FUNCTION MOD(WS-NEXT-BDATE-YEAR, 100) NOT = 0))
+             SUBTRACT 1 FROM WS-NEXT-BDATE
+           END-IF
 
-       
+           COMPUTE WS-CURRENT-INT-DATE =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+           COMPUTE WS-BIRTH-INT-DATE =
+               FUNCTION INTEGER-OF-DATE(WS-NEXT-BDATE)
+           COMPUTE WS-DATE-DIFF =
+               WS-BIRTH-INT-DATE - WS-CURRENT-INT-DATE
+           MOVE WS-DATE-DIFF TO WS-DAYS-TO-BIRTHDAY.
