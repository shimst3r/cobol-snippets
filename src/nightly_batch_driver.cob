@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NightlyBatchDriver.
+      *JCL-style driver chaining the nightly batch steps in sequence.
+      *Feed one "B" input card per step via SYSIN, same as an operator
+      *typing B at each program's run-mode prompt, plus whatever
+      *further prompts that step's batch mode makes - currently
+      *CharTester's batch mode additionally prompts for a report
+      *format and a diagnostic-mode switch, so a full unattended run
+      *needs five cards in order: B, B, B, <format>, <diag>.
+       AUTHOR. Nils MÃ¼ller.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-STEP-RC PIC 9(4).
+
+       PROCEDURE DIVISION.
+       Main.
+           DISPLAY "=== Nightly Batch Driver starting ===".
+           PERFORM Run-Birthday-Step.
+           IF WS-STEP-RC = 0
+             PERFORM Run-Calc-Step
+           ELSE
+             DISPLAY "Skipping remaining steps - prior step failed."
+           END-IF
+           IF WS-STEP-RC = 0
+             PERFORM Run-Char-Step
+           ELSE
+             DISPLAY "Skipping remaining steps - prior step failed."
+           END-IF
+           MOVE WS-STEP-RC TO RETURN-CODE
+           DISPLAY "=== Nightly Batch Driver finished, RC = ",
+             WS-STEP-RC, " ===".
+           GOBACK.
+
+       Run-Birthday-Step.
+           DISPLAY "Step 1: BirthdayCalculator batch report".
+           CALL "BirthdayCalculator"
+           MOVE RETURN-CODE TO WS-STEP-RC
+           DISPLAY "Step 1 RC = ", WS-STEP-RC.
+
+       Run-Calc-Step.
+           DISPLAY "Step 2: CalcUserInput batch totals".
+           CALL "CalcUserInput"
+           MOVE RETURN-CODE TO WS-STEP-RC
+           DISPLAY "Step 2 RC = ", WS-STEP-RC.
+
+       Run-Char-Step.
+           DISPLAY "Step 3: CharTester batch validation".
+           CALL "CharTester"
+           MOVE RETURN-CODE TO WS-STEP-RC
+           DISPLAY "Step 3 RC = ", WS-STEP-RC.
