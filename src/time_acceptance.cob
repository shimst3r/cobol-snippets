@@ -4,7 +4,44 @@
        AUTHOR. Nils MÃ¼ller.
        DATE-WRITTEN. 2024-11-04.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-AUDIT-LOG ASSIGN TO "job-audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT HOLIDAY-FILE ASSIGN TO "holidays.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLIDAY-STATUS.
+           SELECT TIME-CONTROL-FILE ASSIGN TO "time-control.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TIMECTL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD HOLIDAY-FILE.
+       01 HOLIDAY-RECORD PIC 9(8).
+
+       FD TIME-CONTROL-FILE.
+       01 TIME-CONTROL-RECORD.
+         02 TCDate PIC 9(8).
+         02 TCTime.
+           03 TCHour PIC 99.
+           03 TCMinute PIC 99.
+           03 TCSecond PIC 99.
+
+       FD JOB-AUDIT-LOG.
+       01 AUDIT-RECORD.
+         02 AuditDate PIC 9(8).
+         02 AuditDay.
+           03 AuditYear PIC 99.
+           03 AuditDOY PIC 999.
+         02 AuditDOW PIC 9.
+         02 AuditTime.
+           03 AuditHour PIC 99.
+           03 AuditMinute PIC 99.
+           03 AuditSecond PIC 99.
+
        WORKING-STORAGE SECTION.
        01 CurrentDate PIC 9(8).
        01 CurrentDay.
@@ -15,17 +52,163 @@
          02 CurrentHour PIC 99.
          02 CurrentMinute PIC 99.
          02 CurrentSecond PIC 99.
-      
+
+       01 WS-AUDIT-STATUS PIC XX.
+
+       01 WEEKDAY-NAMES-VALUES.
+         02 FILLER PIC X(9) VALUE "MONDAY".
+         02 FILLER PIC X(9) VALUE "TUESDAY".
+         02 FILLER PIC X(9) VALUE "WEDNESDAY".
+         02 FILLER PIC X(9) VALUE "THURSDAY".
+         02 FILLER PIC X(9) VALUE "FRIDAY".
+         02 FILLER PIC X(9) VALUE "SATURDAY".
+         02 FILLER PIC X(9) VALUE "SUNDAY".
+       01 WEEKDAY-NAMES REDEFINES WEEKDAY-NAMES-VALUES.
+         02 WEEKDAY-NAME-ENTRY PIC X(9) OCCURS 7 TIMES.
+
+       01 WS-HOLIDAY-STATUS PIC XX.
+       01 HOLIDAY-EOF-SW PIC X VALUE "N".
+         88 End-Of-Holiday-File VALUE "Y".
+       01 WS-HOLIDAY-FOUND-SW PIC X VALUE "N".
+         88 Holiday-Found VALUE "Y".
+       01 WS-BATCH-OK-SW PIC X VALUE "Y".
+         88 Batch-Window-OK VALUE "Y".
+
+       01 WS-TIMECTL-STATUS PIC XX.
+       01 WS-RUN-MODE PIC X VALUE SPACE.
+         88 Start-Timer-Mode VALUE "S" "s".
+         88 End-Timer-Mode VALUE "E" "e".
+
+       01 WS-ELAPSED-SECONDS PIC S9(7).
+       01 WS-ELAPSED-HMS.
+         02 WS-ELAPSED-HOURS PIC 99.
+         02 WS-ELAPSED-MINUTES PIC 99.
+         02 WS-ELAPSED-SECS PIC 99.
+
+       01 WS-TIMER-READ-SW PIC X VALUE "N".
+         88 Timer-Record-Found VALUE "Y".
+
        PROCEDURE DIVISION.
        Main.
-           ACCEPT CurrentDate FROM DATE.
+           ACCEPT CurrentDate FROM DATE YYYYMMDD.
            ACCEPT CurrentDay FROM DAY.
            ACCEPT CurrentDOW FROM DAY-OF-WEEK.
            ACCEPT CurrentTime FROM TIME.
-       
+
            DISPLAY "Current Date = ", CurrentDate.
            DISPLAY "Current Day of Year = ", CurrentDOY.
-           DISPLAY "Current Day of Week = ", CurrentDOW.
+           DISPLAY "Current Day of Week = ", CurrentDOW, " (",
+             FUNCTION TRIM(WEEKDAY-NAME-ENTRY(CurrentDOW)), ")".
            DISPLAY "Current Time = ", CurrentHour, "h", CurrentMinute,
            ":", CurrentSecond.
 
+           DISPLAY
+             "Run mode - (N)ormal, (S)tart timer, or (E)nd timer: "
+           ACCEPT WS-RUN-MODE
+           PERFORM Write-Audit-Log
+           EVALUATE TRUE
+             WHEN Start-Timer-Mode
+               PERFORM Start-Batch-Timer
+             WHEN End-Timer-Mode
+               PERFORM End-Batch-Timer
+             WHEN OTHER
+               PERFORM Check-Batch-Window
+               IF NOT Batch-Window-OK
+                 MOVE 16 TO RETURN-CODE
+               END-IF
+           END-EVALUATE
+           GOBACK.
+
+       Start-Batch-Timer.
+           MOVE CurrentDate TO TCDate
+           MOVE CurrentTime TO TCTime
+           OPEN OUTPUT TIME-CONTROL-FILE
+           WRITE TIME-CONTROL-RECORD
+           CLOSE TIME-CONTROL-FILE
+           DISPLAY "Batch timer started.".
+
+       End-Batch-Timer.
+           OPEN INPUT TIME-CONTROL-FILE
+           IF WS-TIMECTL-STATUS = "35"
+             DISPLAY
+               "No start-timer record found - cannot compute elapsed."
+             MOVE 16 TO RETURN-CODE
+           ELSE
+             MOVE "N" TO WS-TIMER-READ-SW
+             READ TIME-CONTROL-FILE
+               AT END
+                 DISPLAY "Start-timer record is empty - cannot "
+                   "compute elapsed."
+                 MOVE 16 TO RETURN-CODE
+               NOT AT END
+                 MOVE "Y" TO WS-TIMER-READ-SW
+             END-READ
+             CLOSE TIME-CONTROL-FILE
+             IF Timer-Record-Found
+               COMPUTE WS-ELAPSED-SECONDS =
+                 (CurrentHour * 3600 + CurrentMinute * 60
+                   + CurrentSecond)
+                 - (TCHour * 3600 + TCMinute * 60 + TCSecond)
+               IF WS-ELAPSED-SECONDS < 0
+                 ADD 86400 TO WS-ELAPSED-SECONDS
+               END-IF
+               DIVIDE WS-ELAPSED-SECONDS BY 3600
+                 GIVING WS-ELAPSED-HOURS
+                 REMAINDER WS-ELAPSED-SECONDS
+               DIVIDE WS-ELAPSED-SECONDS BY 60
+                 GIVING WS-ELAPSED-MINUTES
+                 REMAINDER WS-ELAPSED-SECS
+               DISPLAY "Elapsed batch time = ", WS-ELAPSED-HOURS, "h",
+                 WS-ELAPSED-MINUTES, "m", WS-ELAPSED-SECS, "s"
+             END-IF
+           END-IF.
+
+       Write-Audit-Log.
+           MOVE CurrentDate TO AuditDate
+           MOVE CurrentDay TO AuditDay
+           MOVE CurrentDOW TO AuditDOW
+           MOVE CurrentTime TO AuditTime
+           OPEN EXTEND JOB-AUDIT-LOG
+           IF WS-AUDIT-STATUS = "35"
+             OPEN OUTPUT JOB-AUDIT-LOG
+           END-IF
+           WRITE AUDIT-RECORD
+           CLOSE JOB-AUDIT-LOG.
+
+       Check-Batch-Window.
+           MOVE "Y" TO WS-BATCH-OK-SW
+           IF CurrentDOW = 6 OR CurrentDOW = 7
+             MOVE "N" TO WS-BATCH-OK-SW
+             DISPLAY
+               "Batch window check: WEEKEND - not a valid run day."
+           ELSE
+             PERFORM Check-Holiday-File
+             IF Holiday-Found
+               MOVE "N" TO WS-BATCH-OK-SW
+               DISPLAY
+                 "Batch window check: HOLIDAY - not a valid run day."
+             ELSE
+               DISPLAY "Batch window check: OK - valid run day."
+             END-IF
+           END-IF.
+
+       Check-Holiday-File.
+           MOVE "N" TO WS-HOLIDAY-FOUND-SW
+           MOVE "N" TO HOLIDAY-EOF-SW
+           OPEN INPUT HOLIDAY-FILE
+           IF WS-HOLIDAY-STATUS = "35"
+             DISPLAY "Holiday file not found - skipping holiday check."
+           ELSE
+             READ HOLIDAY-FILE
+               AT END MOVE "Y" TO HOLIDAY-EOF-SW
+             END-READ
+             PERFORM UNTIL End-Of-Holiday-File OR Holiday-Found
+               IF HOLIDAY-RECORD = CurrentDate
+                 MOVE "Y" TO WS-HOLIDAY-FOUND-SW
+               END-IF
+               READ HOLIDAY-FILE
+                 AT END MOVE "Y" TO HOLIDAY-EOF-SW
+               END-READ
+             END-PERFORM
+             CLOSE HOLIDAY-FILE
+           END-IF.
