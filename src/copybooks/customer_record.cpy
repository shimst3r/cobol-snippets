@@ -0,0 +1,12 @@
+      *Shared customer layout - name, BirthDate-style fields, and
+      *language code - for inclusion inside a program's own 01-level
+      *FD record description. BirthDate fields are kept immediately
+      *after the name so programs that predate the language code
+      *(e.g. EMPLOYEE-RECORD) keep their original field offsets.
+         02 CustomerName PIC X(20).
+         02 CustomerBirthDate.
+           03 CustomerCenturyOfBirth PIC 99.
+           03 CustomerYearOfBirth PIC 99.
+           03 CustomerMonthOfBirth PIC 99.
+           03 CustomerDayOfBirth PIC 99.
+         02 CustomerLanguage PIC XX.
