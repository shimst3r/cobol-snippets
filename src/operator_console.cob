@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OperatorConsole.
+      *Front-end menu tying the snippet programs into one console.
+       AUTHOR. Nils MÃ¼ller.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MENU-CHOICE PIC X.
+         88 Exit-Console VALUE "0".
+         88 Run-Birthday-Calculator VALUE "1".
+         88 Run-Calc-User-Input VALUE "2".
+         88 Run-Char-Tester VALUE "3".
+         88 Run-Multiple-Greetings VALUE "4".
+         88 Run-Time-Acceptance VALUE "5".
+         88 Valid-Menu-Choice VALUE "0" THRU "5".
+
+       PROCEDURE DIVISION.
+       Main.
+           PERFORM UNTIL Exit-Console
+             PERFORM Display-Menu
+             ACCEPT WS-MENU-CHOICE
+             IF Valid-Menu-Choice
+               PERFORM Run-Selection
+             ELSE
+               DISPLAY "Invalid selection - choose 0 through 5."
+             END-IF
+           END-PERFORM
+           DISPLAY "Operator console session ended."
+           GOBACK.
+
+       Display-Menu.
+           DISPLAY " ".
+           DISPLAY "=== Operator Console ===".
+           DISPLAY "1. Birthday Calculator".
+           DISPLAY "2. Calc User Input".
+           DISPLAY "3. Char Tester".
+           DISPLAY "4. Multiple Greetings".
+           DISPLAY "5. Time Acceptance".
+           DISPLAY "0. Exit".
+           DISPLAY "Select an option: ".
+
+       Run-Selection.
+           EVALUATE TRUE
+             WHEN Run-Birthday-Calculator
+               CALL "BirthdayCalculator"
+             WHEN Run-Calc-User-Input
+               CALL "CalcUserInput"
+             WHEN Run-Char-Tester
+               CALL "CharTester"
+             WHEN Run-Multiple-Greetings
+               CALL "MultipleGreetings"
+             WHEN Run-Time-Acceptance
+               CALL "TimeAcceptance"
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
